@@ -0,0 +1,184 @@
+      ******************************************************************
+      * Author: FABRICIO PERRONE
+      * Date: 16/02/2023
+      * Purpose: Study
+      * Tectonics: cobc
+      * Nightly reconciliation: compares the count of "M" (match-final)
+      * records in MATCHHIST.DAT for each night against the expected
+      * match count from the front-desk sign-up file, REGISTRATIONS.DAT
+      * (copybook REGREC), and flags any night where matches are
+      * missing before standings are finalized.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOKENREC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATCHHIST ASSIGN TO "MATCHHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATCHHIST-STATUS.
+           SELECT REGFILE ASSIGN TO "REGISTRATIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGFILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATCHHIST.
+           COPY MATCHREC.
+       FD  REGFILE.
+           COPY REGREC.
+       WORKING-STORAGE SECTION.
+       01 WS-MATCHHIST-STATUS PIC X(2) VALUE "00".
+       01 WS-REGFILE-STATUS   PIC X(2) VALUE "00".
+       01 WS-EOF              PIC X(1) VALUE "N".
+       01 WS-REG-EOF          PIC X(1) VALUE "N".
+       01 WS-REG-AVAILABLE-SW PIC X(1) VALUE "N".
+       01 WS-SEARCH-DATE      PIC 9(8).
+       01 WS-LAST-FOUND-IDX   PIC 9(4) VALUE 0.
+       01 WS-FOUND-SW         PIC X(1) VALUE "N".
+       01 WS-I                PIC 9(4) VALUE 0.
+       01 WS-NIGHT-COUNT      PIC 9(4) VALUE 0.
+       01 WS-DISCREPANCY-COUNT PIC 9(6) VALUE 0.
+       01 WS-MISSING-NIGHTS   PIC 9(4) VALUE 0.
+       01 NIGHT-TABLE.
+           05 NIGHT-ENTRY OCCURS 366 TIMES.
+               10 NT-DATE              PIC 9(8).
+               10 NT-ACTUAL-COUNT      PIC 9(6) VALUE 0.
+               10 NT-EXPECTED-COUNT    PIC 9(6) VALUE 0.
+               10 NT-HAS-EXPECTED-SW   PIC X(1) VALUE "N".
+       01 WS-RECON-LINE       PIC X(70).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+       OPEN INPUT MATCHHIST.
+       IF WS-MATCHHIST-STATUS = "35"
+           DISPLAY "No match history found, nothing to reconcile."
+           STOP RUN
+       END-IF.
+
+       PERFORM UNTIL WS-EOF = "Y"
+           READ MATCHHIST
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END PERFORM TALLY-MATCH-RECORD
+           END-READ
+       END-PERFORM.
+
+       CLOSE MATCHHIST.
+
+       OPEN INPUT REGFILE.
+       IF WS-REGFILE-STATUS = "35"
+           DISPLAY "REGISTRATIONS.DAT not found - expected counts "
+               "unavailable, showing actuals only."
+       ELSE
+           MOVE "Y" TO WS-REG-AVAILABLE-SW
+           PERFORM UNTIL WS-REG-EOF = "Y"
+               READ REGFILE
+                   AT END MOVE "Y" TO WS-REG-EOF
+                   NOT AT END PERFORM APPLY-REGISTRATION-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE REGFILE
+       END-IF.
+
+       IF WS-NIGHT-COUNT = 0
+           DISPLAY "No match-final records found, nothing to "
+               "reconcile."
+           STOP RUN
+       END-IF.
+
+       PERFORM PRINT-RECONCILIATION.
+
+       STOP RUN.
+
+       TALLY-MATCH-RECORD.
+       IF MH-RECORD-TYPE = "M"
+           MOVE MH-DATE TO WS-SEARCH-DATE
+           PERFORM FIND-OR-ADD-NIGHT
+           ADD 1 TO NT-ACTUAL-COUNT(WS-LAST-FOUND-IDX)
+       END-IF.
+
+       APPLY-REGISTRATION-RECORD.
+       MOVE RG-DATE TO WS-SEARCH-DATE.
+       PERFORM FIND-OR-ADD-NIGHT.
+       MOVE RG-EXPECTED-COUNT TO NT-EXPECTED-COUNT(WS-LAST-FOUND-IDX).
+       MOVE "Y" TO NT-HAS-EXPECTED-SW(WS-LAST-FOUND-IDX).
+
+       FIND-OR-ADD-NIGHT.
+       MOVE "N" TO WS-FOUND-SW.
+       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NIGHT-COUNT
+           IF NT-DATE(WS-I) = WS-SEARCH-DATE
+               MOVE WS-I TO WS-LAST-FOUND-IDX
+               MOVE "Y" TO WS-FOUND-SW
+           END-IF
+       END-PERFORM.
+       IF WS-FOUND-SW = "N"
+      *    Called with either MATCHHIST or REGFILE open depending on
+      *    caller, so this relies on GnuCOBOL's implicit close at
+      *    STOP RUN rather than closing a specific file here.
+           IF WS-NIGHT-COUNT >= 366
+               DISPLAY "More than 366 distinct dates in MATCHHIST.DAT "
+                   "- NIGHT-TABLE is full."
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-NIGHT-COUNT
+           MOVE WS-SEARCH-DATE TO NT-DATE(WS-NIGHT-COUNT)
+           MOVE WS-NIGHT-COUNT TO WS-LAST-FOUND-IDX
+       END-IF.
+
+       PRINT-RECONCILIATION.
+       DISPLAY "====================================================".
+       DISPLAY "         JOKENPO NIGHTLY REGISTRATION RECONCILIATION".
+       DISPLAY "====================================================".
+       DISPLAY "DATE     ACTUAL EXPECTED MISSING STATUS".
+       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NIGHT-COUNT
+           MOVE 0 TO WS-DISCREPANCY-COUNT
+           MOVE SPACES TO WS-RECON-LINE
+           IF NT-HAS-EXPECTED-SW(WS-I) = "N"
+               IF WS-REG-AVAILABLE-SW = "Y"
+                   STRING NT-DATE(WS-I)         DELIMITED BY SIZE
+                          "  "                  DELIMITED BY SIZE
+                          NT-ACTUAL-COUNT(WS-I) DELIMITED BY SIZE
+                          "   ------ ------  NO SIGN-UP RECORD"
+                                                DELIMITED BY SIZE
+                          INTO WS-RECON-LINE
+                   END-STRING
+               ELSE
+                   STRING NT-DATE(WS-I)         DELIMITED BY SIZE
+                          "  "                  DELIMITED BY SIZE
+                          NT-ACTUAL-COUNT(WS-I) DELIMITED BY SIZE
+                          "   ------ ------  NO REGISTRATION FILE"
+                                                DELIMITED BY SIZE
+                          INTO WS-RECON-LINE
+                   END-STRING
+               END-IF
+           ELSE
+               IF NT-ACTUAL-COUNT(WS-I) < NT-EXPECTED-COUNT(WS-I)
+                   COMPUTE WS-DISCREPANCY-COUNT =
+                       NT-EXPECTED-COUNT(WS-I) - NT-ACTUAL-COUNT(WS-I)
+                   ADD 1 TO WS-MISSING-NIGHTS
+                   STRING NT-DATE(WS-I)           DELIMITED BY SIZE
+                          "  "                    DELIMITED BY SIZE
+                          NT-ACTUAL-COUNT(WS-I)   DELIMITED BY SIZE
+                          " "                     DELIMITED BY SIZE
+                          NT-EXPECTED-COUNT(WS-I) DELIMITED BY SIZE
+                          " "                     DELIMITED BY SIZE
+                          WS-DISCREPANCY-COUNT    DELIMITED BY SIZE
+                          "  MISSING MATCHES"     DELIMITED BY SIZE
+                          INTO WS-RECON-LINE
+                   END-STRING
+               ELSE
+                   STRING NT-DATE(WS-I)           DELIMITED BY SIZE
+                          "  "                    DELIMITED BY SIZE
+                          NT-ACTUAL-COUNT(WS-I)   DELIMITED BY SIZE
+                          " "                     DELIMITED BY SIZE
+                          NT-EXPECTED-COUNT(WS-I) DELIMITED BY SIZE
+                          "      0  OK"           DELIMITED BY SIZE
+                          INTO WS-RECON-LINE
+                   END-STRING
+               END-IF
+           END-IF
+           DISPLAY WS-RECON-LINE
+       END-PERFORM.
+       IF WS-MISSING-NIGHTS > 0
+           DISPLAY "** " WS-MISSING-NIGHTS " night(s) have missing "
+               "matches - do not finalize standings. **"
+       END-IF.
+       END PROGRAM JOKENREC.
