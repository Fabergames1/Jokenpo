@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: MATCHREC
+      * Purpose:  Record layout for the MATCHHIST match-history file.
+      *           One record per round played; MH-RECORD-TYPE tells
+      *           a per-round record ("R") from a match-final summary
+      *           record ("M") written once a match is decided.
+      ******************************************************************
+       01  MATCH-HISTORY-RECORD.
+           05  MH-KEY.
+               10  MH-DATE              PIC 9(8).
+               10  MH-TIME              PIC 9(6).
+               10  MH-SEQ-NO            PIC 9(4).
+           05  MH-RECORD-TYPE           PIC X(1).
+           05  MH-PLAYER1               PIC X(10).
+           05  MH-PLAYER2               PIC X(10).
+           05  MH-CHOICE1               PIC X(1).
+           05  MH-CHOICE2               PIC X(1).
+           05  MH-RESULT                PIC X(30).
