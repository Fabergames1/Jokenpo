@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose:  Record layout for the AUDITLOG.DAT append-only audit
+      *           file. Distinct from MATCHREC/MATCHHIST.DAT (that file
+      *           is for reporting); this one logs every COMPARE
+      *           outcome with a timestamp and the operator/terminal
+      *           ID running the session, so a disputed match can be
+      *           checked against a tamper-evident record.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-KEY.
+               10  AL-DATE            PIC 9(8).
+               10  AL-TIME            PIC 9(6).
+               10  AL-SEQ-NO          PIC 9(4).
+           05  AL-OPERATOR-ID         PIC X(10).
+           05  AL-TERMINAL-ID         PIC X(10).
+           05  AL-PLAYER1             PIC X(10).
+           05  AL-PLAYER2             PIC X(10).
+           05  AL-CHOICE1             PIC X(1).
+           05  AL-CHOICE2             PIC X(1).
+           05  AL-RESULT              PIC X(30).
