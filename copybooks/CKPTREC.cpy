@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: CKPTREC
+      * Purpose:  Record layout for the batch checkpoint file
+      *           CHECKPT.DAT. JOKENBAT appends one record per pairing
+      *           it finishes processing so a rerun after an abend can
+      *           skip everything already committed instead of
+      *           re-scoring (and double-awarding) a pairing.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-PAIRING-ID          PIC 9(6).
