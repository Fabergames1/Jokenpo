@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: PLAYERREC
+      * Purpose:  Record layout for the PLAYERMST.DAT player master
+      *           lookup file. JOKENPO validates PLAYER1/PLAYER2
+      *           entries against this file by PM-PLAYER-ID, rejecting
+      *           unregistered IDs, so history and leaderboard reports
+      *           tie back to the same person night over night.
+      ******************************************************************
+       01  PLAYER-MASTER-RECORD.
+           05  PM-PLAYER-ID             PIC X(6).
+           05  PM-PLAYER-NAME           PIC X(20).
+           05  PM-RATING                PIC 9(4).
