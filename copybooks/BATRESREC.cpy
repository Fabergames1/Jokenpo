@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: BATRESREC
+      * Purpose:  Record layout for the BATCHRES.DAT output file
+      *           written by JOKENBAT, one record per pairing processed.
+      *           BR-PAIRING-ID is only unique within a single bracket's
+      *           PAIRINGS.DAT (every bracket numbers pairings fresh
+      *           from 1), so BR-DATE/BR-TIME are stamped per record to
+      *           tell one bracket night's rows apart from another's
+      *           once BATCHRES.DAT has accumulated more than one run.
+      ******************************************************************
+       01  BATCH-RESULT-RECORD.
+           05  BR-DATE                  PIC 9(8).
+           05  BR-TIME                  PIC 9(6).
+           05  BR-PAIRING-ID            PIC 9(6).
+           05  BR-PLAYER1               PIC X(10).
+           05  BR-PLAYER2               PIC X(10).
+           05  BR-CHOICE1               PIC X(1).
+           05  BR-CHOICE2               PIC X(1).
+           05  BR-RESULT                PIC X(30).
