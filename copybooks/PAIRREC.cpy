@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: PAIRREC
+      * Purpose:  Record layout for the PAIRINGS.DAT batch transaction
+      *           file read by JOKENBAT. One record per scheduled
+      *           bracket pairing, choices already decided ahead of
+      *           time (e.g. drawn from a seeded bracket sheet).
+      ******************************************************************
+       01  PAIRING-RECORD.
+           05  PR-PAIRING-ID            PIC 9(6).
+           05  PR-PLAYER1               PIC X(10).
+           05  PR-PLAYER2               PIC X(10).
+           05  PR-CHOICE1               PIC X(1).
+           05  PR-CHOICE2               PIC X(1).
