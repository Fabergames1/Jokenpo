@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: REGREC
+      * Purpose:  Record layout for REGISTRATIONS.DAT, the front-desk
+      *           sign-up count file. One record per game night: the
+      *           date and how many matches the sign-up sheet says
+      *           were scheduled to be played that night. JOKENREC
+      *           reconciles this against MATCHHIST.DAT's "M" records.
+      ******************************************************************
+       01  REGISTRATION-RECORD.
+           05  RG-DATE                PIC 9(8).
+           05  RG-EXPECTED-COUNT      PIC 9(6).
