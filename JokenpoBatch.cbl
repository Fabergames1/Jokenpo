@@ -0,0 +1,210 @@
+      ******************************************************************
+      * Author: FABRICIO PERRONE
+      * Date: 16/02/2023
+      * Purpose: Study
+      * Tectonics: cobc
+      * Unattended batch variant of JOKENPO. Reads a transaction file
+      * of scheduled pairings (PAIRINGS.DAT) and writes a results file
+      * (BATCHRES.DAT), posting each decided match to the same
+      * MATCHHIST.DAT file JOKENPO uses, so JOKENREP's leaderboard
+      * covers batch brackets too.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOKENBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAIRIN ASSIGN TO "PAIRINGS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAIRIN-STATUS.
+           SELECT BATCHRES ASSIGN TO "BATCHRES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCHRES-STATUS.
+           SELECT MATCHHIST ASSIGN TO "MATCHHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATCHHIST-STATUS.
+           SELECT CHECKPT ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAIRIN.
+           COPY PAIRREC.
+       FD  BATCHRES.
+           COPY BATRESREC.
+       FD  MATCHHIST.
+           COPY MATCHREC.
+       FD  CHECKPT.
+           COPY CKPTREC.
+       WORKING-STORAGE SECTION.
+       01 WS-PAIRIN-STATUS     PIC X(2) VALUE "00".
+       01 WS-BATCHRES-STATUS   PIC X(2) VALUE "00".
+       01 WS-MATCHHIST-STATUS  PIC X(2) VALUE "00".
+       01 WS-CHECKPT-STATUS    PIC X(2) VALUE "00".
+       01 WS-EOF               PIC X(1) VALUE "N".
+       01 WS-CHECKPT-EOF       PIC X(1) VALUE "N".
+       01 WS-SEQ-NO            PIC 9(4) VALUE 0.
+       01 WS-CURRENT-DATE-TIME PIC X(21) VALUE SPACES.
+       01 WS-BATCH-RESULT      PIC X(30) VALUE SPACES.
+       01 WS-PAIRINGS-READ     PIC 9(6) VALUE 0.
+       01 WS-PAIRINGS-PLAYED   PIC 9(6) VALUE 0.
+       01 WS-PAIRINGS-SKIPPED  PIC 9(6) VALUE 0.
+       01 WS-PAIRINGS-RESUMED  PIC 9(6) VALUE 0.
+       01 WS-CKPT-COUNT        PIC 9(6) VALUE 0.
+       01 WS-CKPT-IDX          PIC 9(6) VALUE 0.
+       01 WS-CKPT-FOUND-SW     PIC X(1) VALUE "N".
+       01 CHECKPOINT-TABLE.
+           05 CKT-ENTRY OCCURS 9999 TIMES PIC 9(6).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+       OPEN INPUT PAIRIN.
+       IF WS-PAIRIN-STATUS = "35"
+           DISPLAY "PAIRINGS.DAT not found, nothing to process."
+           STOP RUN
+       END-IF.
+
+       OPEN EXTEND BATCHRES.
+       IF WS-BATCHRES-STATUS = "35"
+           OPEN OUTPUT BATCHRES
+           CLOSE BATCHRES
+           OPEN EXTEND BATCHRES
+       END-IF.
+
+       OPEN EXTEND MATCHHIST.
+       IF WS-MATCHHIST-STATUS = "35"
+           OPEN OUTPUT MATCHHIST
+           CLOSE MATCHHIST
+           OPEN EXTEND MATCHHIST
+       END-IF.
+
+       PERFORM LOAD-CHECKPOINTS.
+
+       OPEN EXTEND CHECKPT.
+       IF WS-CHECKPT-STATUS = "35"
+           OPEN OUTPUT CHECKPT
+           CLOSE CHECKPT
+           OPEN EXTEND CHECKPT
+       END-IF.
+
+       PERFORM UNTIL WS-EOF = "Y"
+           READ PAIRIN
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END PERFORM PROCESS-PAIRING
+           END-READ
+       END-PERFORM.
+
+       CLOSE PAIRIN.
+       CLOSE BATCHRES.
+       CLOSE MATCHHIST.
+       CLOSE CHECKPT.
+
+       DISPLAY "Batch complete. Pairings read: " WS-PAIRINGS-READ
+           ", played: " WS-PAIRINGS-PLAYED
+           ", skipped: " WS-PAIRINGS-SKIPPED
+           ", already committed (resumed): " WS-PAIRINGS-RESUMED.
+
+       STOP RUN.
+
+       LOAD-CHECKPOINTS.
+       OPEN INPUT CHECKPT.
+       IF WS-CHECKPT-STATUS NOT = "35"
+           PERFORM UNTIL WS-CHECKPT-EOF = "Y"
+               READ CHECKPT
+                   AT END MOVE "Y" TO WS-CHECKPT-EOF
+                   NOT AT END PERFORM ADD-CHECKPOINT-TO-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPT
+       END-IF.
+
+       ADD-CHECKPOINT-TO-TABLE.
+       IF WS-CKPT-COUNT >= 9999
+           DISPLAY "CHECKPT.DAT has more than 9999 pairings - "
+               "CHECKPOINT-TABLE is full."
+           CLOSE CHECKPT
+           CLOSE PAIRIN
+           CLOSE BATCHRES
+           CLOSE MATCHHIST
+           STOP RUN
+       END-IF.
+       ADD 1 TO WS-CKPT-COUNT.
+       MOVE CK-PAIRING-ID TO CKT-ENTRY(WS-CKPT-COUNT).
+
+       IS-PAIRING-CHECKPOINTED.
+       MOVE "N" TO WS-CKPT-FOUND-SW.
+       PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+           IF CKT-ENTRY(WS-CKPT-IDX) = PR-PAIRING-ID
+               MOVE "Y" TO WS-CKPT-FOUND-SW
+           END-IF
+       END-PERFORM.
+
+       WRITE-CHECKPOINT.
+       MOVE PR-PAIRING-ID TO CK-PAIRING-ID.
+       WRITE CHECKPOINT-RECORD.
+
+       PROCESS-PAIRING.
+       ADD 1 TO WS-PAIRINGS-READ.
+       PERFORM IS-PAIRING-CHECKPOINTED.
+       IF WS-CKPT-FOUND-SW = "Y"
+           ADD 1 TO WS-PAIRINGS-RESUMED
+       ELSE
+           IF (PR-CHOICE1 = "R" OR PR-CHOICE1 = "P" OR PR-CHOICE1 = "S")
+                   AND
+              (PR-CHOICE2 = "R" OR PR-CHOICE2 = "P" OR PR-CHOICE2 = "S")
+               PERFORM COMPARE-PAIRING
+               PERFORM WRITE-BATCH-RESULT
+               PERFORM WRITE-MATCH-HISTORY
+               ADD 1 TO WS-PAIRINGS-PLAYED
+           ELSE
+               MOVE "Invalid choice - skipped"
+                   TO WS-BATCH-RESULT
+               PERFORM WRITE-BATCH-RESULT
+               ADD 1 TO WS-PAIRINGS-SKIPPED
+           END-IF
+           PERFORM WRITE-CHECKPOINT
+       END-IF.
+
+       COMPARE-PAIRING.
+       IF PR-CHOICE1 = "R" AND PR-CHOICE2 = "P"
+       MOVE "Player2 Wins!" TO WS-BATCH-RESULT
+       ELSE IF PR-CHOICE1 = "P" AND PR-CHOICE2 = "R"
+       MOVE "Player1 Wins!" TO WS-BATCH-RESULT
+       ELSE IF PR-CHOICE1 = "R" AND PR-CHOICE2 = "S"
+       MOVE "Player1 Wins!" TO WS-BATCH-RESULT
+       ELSE IF PR-CHOICE1 = "S" AND PR-CHOICE2 = "R"
+       MOVE "Player2 Wins!" TO WS-BATCH-RESULT
+       ELSE IF PR-CHOICE1 = "P" AND PR-CHOICE2 = "S"
+       MOVE "Player2 Wins!" TO WS-BATCH-RESULT
+       ELSE IF PR-CHOICE1 = "S" AND PR-CHOICE2 = "P"
+       MOVE "Player1 Wins!" TO WS-BATCH-RESULT
+       ELSE
+       MOVE "Draw!" TO WS-BATCH-RESULT
+       END-IF.
+
+       WRITE-BATCH-RESULT.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+       MOVE WS-CURRENT-DATE-TIME(1:8) TO BR-DATE.
+       MOVE WS-CURRENT-DATE-TIME(9:6) TO BR-TIME.
+       MOVE PR-PAIRING-ID   TO BR-PAIRING-ID.
+       MOVE PR-PLAYER1      TO BR-PLAYER1.
+       MOVE PR-PLAYER2      TO BR-PLAYER2.
+       MOVE PR-CHOICE1      TO BR-CHOICE1.
+       MOVE PR-CHOICE2      TO BR-CHOICE2.
+       MOVE WS-BATCH-RESULT TO BR-RESULT.
+       WRITE BATCH-RESULT-RECORD.
+
+       WRITE-MATCH-HISTORY.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+       ADD 1 TO WS-SEQ-NO.
+       MOVE WS-CURRENT-DATE-TIME(1:8) TO MH-DATE.
+       MOVE WS-CURRENT-DATE-TIME(9:6) TO MH-TIME.
+       MOVE WS-SEQ-NO                 TO MH-SEQ-NO.
+       MOVE "M"             TO MH-RECORD-TYPE.
+       MOVE PR-PLAYER1      TO MH-PLAYER1.
+       MOVE PR-PLAYER2      TO MH-PLAYER2.
+       MOVE PR-CHOICE1      TO MH-CHOICE1.
+       MOVE PR-CHOICE2      TO MH-CHOICE2.
+       MOVE WS-BATCH-RESULT TO MH-RESULT.
+       WRITE MATCH-HISTORY-RECORD.
+       END PROGRAM JOKENBAT.
