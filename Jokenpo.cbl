@@ -6,44 +6,404 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. JOKENPO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATCHHIST ASSIGN TO "MATCHHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATCHHIST-STATUS.
+           SELECT PLAYERMST ASSIGN TO "PLAYERMST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PLAYERMST-STATUS.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  MATCHHIST.
+           COPY MATCHREC.
+       FD  PLAYERMST.
+           COPY PLAYERREC.
+       FD  AUDITLOG.
+           COPY AUDITREC.
        WORKING-STORAGE SECTION.
-       01 PLAYER1 PIC X(10) VALUE SPACES.
-       01 PLAYER2 PIC X(10) VALUE SPACES.
+       01 PLAYER1 PIC X(6) VALUE SPACES.
+       01 PLAYER2 PIC X(6) VALUE SPACES.
+       01 PLAYER1-NAME PIC X(20) VALUE SPACES.
+       01 PLAYER2-NAME PIC X(20) VALUE SPACES.
        01 CHOICE1 PIC X(1) VALUE SPACES.
        01 CHOICE2 PIC X(1) VALUE SPACES.
        01 RESULT  PIC X(30) VALUE SPACES.
+       01 WS-MATCHHIST-STATUS PIC X(2) VALUE "00".
+       01 WS-SEQ-NO           PIC 9(4) VALUE 0.
+       01 WS-CURRENT-DATE-TIME PIC X(21) VALUE SPACES.
+       01 WS-VALID-CHOICE-SW  PIC X(1) VALUE "N".
+       01 SCORE1              PIC 9(2) VALUE 0.
+       01 SCORE2              PIC 9(2) VALUE 0.
+       01 WS-BEST-OF          PIC 9(2) VALUE 0.
+       01 WS-MAJORITY         PIC 9(2) VALUE 0.
+       01 WS-MATCH-OVER-SW    PIC X(1) VALUE "N".
+       01 WS-ROUND-NO         PIC 9(2) VALUE 0.
+       01 WS-MATCH-RESULT     PIC X(40) VALUE SPACES.
+       01 WS-MATCH-WINNER     PIC X(14) VALUE SPACES.
+       01 WS-PLAYERMST-STATUS PIC X(2) VALUE "00".
+       01 WS-PLAYER-EOF       PIC X(1) VALUE "N".
+       01 WS-PLAYER-COUNT     PIC 9(4) VALUE 0.
+       01 WS-PLAYER-FOUND-SW  PIC X(1) VALUE "N".
+       01 WS-VALID-PLAYER-SW  PIC X(1) VALUE "N".
+       01 WS-PLAYER-IDX       PIC 9(4) VALUE 0.
+       01 PLAYER-TABLE.
+           05 PLAYER-ENTRY OCCURS 200 TIMES.
+               10 PM-TBL-ID     PIC X(6).
+               10 PM-TBL-NAME   PIC X(20).
+               10 PM-TBL-RATING PIC 9(4).
+       01 WS-AUDITLOG-STATUS  PIC X(2) VALUE "00".
+       01 WS-AUDIT-SEQ-NO     PIC 9(4) VALUE 0.
+       01 WS-OPERATOR-ID      PIC X(10) VALUE SPACES.
+       01 WS-TERMINAL-ID      PIC X(10) VALUE SPACES.
+       01 WS-GAME-MODE        PIC X(1) VALUE "3".
+       01 WS-RULE-COUNT       PIC 9(2) VALUE 0.
+       01 WS-RULE-IDX         PIC 9(2) VALUE 0.
+       01 WS-SEARCH-WINNER    PIC X(1) VALUE SPACES.
+       01 WS-SEARCH-LOSER     PIC X(1) VALUE SPACES.
+       01 WS-PAIR-FOUND-SW    PIC X(1) VALUE "N".
+       01 RULE-TABLE.
+           05 RULE-ENTRY OCCURS 10 TIMES.
+               10 RT-WINNER   PIC X(1).
+               10 RT-LOSER    PIC X(1).
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
+       OPEN EXTEND MATCHHIST.
+       IF WS-MATCHHIST-STATUS = "35"
+           OPEN OUTPUT MATCHHIST
+           CLOSE MATCHHIST
+           OPEN EXTEND MATCHHIST
+       END-IF.
+
+       OPEN EXTEND AUDITLOG.
+       IF WS-AUDITLOG-STATUS = "35"
+           OPEN OUTPUT AUDITLOG
+           CLOSE AUDITLOG
+           OPEN EXTEND AUDITLOG
+       END-IF.
+
+       PERFORM LOAD-PLAYER-MASTER.
+
        DISPLAY "Welcome to the game of Jokenpo!"
-       DISPLAY "Please enter the name of Player1: "
-       ACCEPT PLAYER1
-       DISPLAY "Please enter the name of Player2: "
-       ACCEPT PLAYER2
-       DISPLAY "Player1, please select your choice: (R P OR S)"
-       ACCEPT CHOICE1
-       DISPLAY "Player2, please select your choice: (R P OR S)"
-       ACCEPT CHOICE2
+       PERFORM GET-OPERATOR-INFO
+       PERFORM GET-GAME-MODE
+       PERFORM GET-PLAYER1
+       PERFORM GET-PLAYER2
+       PERFORM GET-BEST-OF
+
+       PERFORM PLAY-ROUND UNTIL WS-MATCH-OVER-SW = "Y"
+
+       PERFORM WRITE-MATCH-SUMMARY
+
+       CLOSE MATCHHIST
+       CLOSE AUDITLOG
+
+       STOP RUN.
+
+       GET-OPERATOR-INFO.
+       DISPLAY "Operator ID: "
+       ACCEPT WS-OPERATOR-ID
+       DISPLAY "Terminal ID: "
+       ACCEPT WS-TERMINAL-ID.
+
+       GET-GAME-MODE.
+       MOVE "N" TO WS-VALID-CHOICE-SW.
+       PERFORM UNTIL WS-VALID-CHOICE-SW = "Y"
+           DISPLAY "Select ruleset: (3) Rock-Paper-Scissors or"
+           DISPLAY "(5) Rock-Paper-Scissors-Lizard-Spock"
+           ACCEPT WS-GAME-MODE
+           IF WS-GAME-MODE = "3" OR WS-GAME-MODE = "5"
+               MOVE "Y" TO WS-VALID-CHOICE-SW
+           ELSE
+               DISPLAY "Invalid entry. Enter 3 or 5."
+           END-IF
+       END-PERFORM.
+       PERFORM LOAD-RULE-TABLE.
+
+       LOAD-RULE-TABLE.
+       IF WS-GAME-MODE = "3"
+           MOVE "R" TO RT-WINNER(1)  MOVE "S" TO RT-LOSER(1)
+           MOVE "P" TO RT-WINNER(2)  MOVE "R" TO RT-LOSER(2)
+           MOVE "S" TO RT-WINNER(3)  MOVE "P" TO RT-LOSER(3)
+           MOVE 3 TO WS-RULE-COUNT
+       ELSE
+           MOVE "R" TO RT-WINNER(1)  MOVE "S" TO RT-LOSER(1)
+           MOVE "R" TO RT-WINNER(2)  MOVE "L" TO RT-LOSER(2)
+           MOVE "P" TO RT-WINNER(3)  MOVE "R" TO RT-LOSER(3)
+           MOVE "P" TO RT-WINNER(4)  MOVE "V" TO RT-LOSER(4)
+           MOVE "S" TO RT-WINNER(5)  MOVE "P" TO RT-LOSER(5)
+           MOVE "S" TO RT-WINNER(6)  MOVE "L" TO RT-LOSER(6)
+           MOVE "L" TO RT-WINNER(7)  MOVE "V" TO RT-LOSER(7)
+           MOVE "L" TO RT-WINNER(8)  MOVE "P" TO RT-LOSER(8)
+           MOVE "V" TO RT-WINNER(9)  MOVE "R" TO RT-LOSER(9)
+           MOVE "V" TO RT-WINNER(10) MOVE "S" TO RT-LOSER(10)
+           MOVE 10 TO WS-RULE-COUNT
+       END-IF.
+
+       LOAD-PLAYER-MASTER.
+       OPEN INPUT PLAYERMST.
+       IF WS-PLAYERMST-STATUS = "35"
+           DISPLAY "PLAYERMST.DAT not found - no players registered."
+           CLOSE MATCHHIST
+           CLOSE AUDITLOG
+           STOP RUN
+       END-IF.
+       PERFORM UNTIL WS-PLAYER-EOF = "Y"
+           READ PLAYERMST
+               AT END MOVE "Y" TO WS-PLAYER-EOF
+               NOT AT END PERFORM ADD-PLAYER-TO-TABLE
+           END-READ
+       END-PERFORM.
+       CLOSE PLAYERMST.
+
+       ADD-PLAYER-TO-TABLE.
+       IF WS-PLAYER-COUNT >= 200
+           DISPLAY "PLAYERMST.DAT has more than 200 players - "
+               "PLAYER-TABLE is full."
+           CLOSE MATCHHIST
+           CLOSE AUDITLOG
+           STOP RUN
+       END-IF.
+       ADD 1 TO WS-PLAYER-COUNT.
+       MOVE PM-PLAYER-ID   TO PM-TBL-ID(WS-PLAYER-COUNT).
+       MOVE PM-PLAYER-NAME TO PM-TBL-NAME(WS-PLAYER-COUNT).
+       MOVE PM-RATING      TO PM-TBL-RATING(WS-PLAYER-COUNT).
+
+       GET-PLAYER1.
+       MOVE "N" TO WS-VALID-PLAYER-SW.
+       PERFORM UNTIL WS-VALID-PLAYER-SW = "Y"
+           DISPLAY "Please enter the Player1 ID: "
+           ACCEPT PLAYER1
+           PERFORM LOOKUP-PLAYER1
+           IF WS-PLAYER-FOUND-SW = "Y"
+               MOVE "Y" TO WS-VALID-PLAYER-SW
+               DISPLAY "Player1: " PLAYER1-NAME
+           ELSE
+               DISPLAY "Unknown player ID '" PLAYER1 "'."
+           END-IF
+       END-PERFORM.
+
+       LOOKUP-PLAYER1.
+       MOVE "N" TO WS-PLAYER-FOUND-SW.
+       MOVE SPACES TO PLAYER1-NAME.
+       PERFORM VARYING WS-PLAYER-IDX FROM 1 BY 1
+               UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT
+           IF PM-TBL-ID(WS-PLAYER-IDX) = PLAYER1
+               MOVE PM-TBL-NAME(WS-PLAYER-IDX) TO PLAYER1-NAME
+               MOVE "Y" TO WS-PLAYER-FOUND-SW
+           END-IF
+       END-PERFORM.
+
+       GET-PLAYER2.
+       MOVE "N" TO WS-VALID-PLAYER-SW.
+       PERFORM UNTIL WS-VALID-PLAYER-SW = "Y"
+           DISPLAY "Please enter the Player2 ID: "
+           ACCEPT PLAYER2
+           PERFORM LOOKUP-PLAYER2
+           IF WS-PLAYER-FOUND-SW = "Y"
+               MOVE "Y" TO WS-VALID-PLAYER-SW
+               DISPLAY "Player2: " PLAYER2-NAME
+           ELSE
+               DISPLAY "Unknown player ID '" PLAYER2 "'."
+           END-IF
+       END-PERFORM.
+
+       LOOKUP-PLAYER2.
+       MOVE "N" TO WS-PLAYER-FOUND-SW.
+       MOVE SPACES TO PLAYER2-NAME.
+       PERFORM VARYING WS-PLAYER-IDX FROM 1 BY 1
+               UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT
+           IF PM-TBL-ID(WS-PLAYER-IDX) = PLAYER2
+               MOVE PM-TBL-NAME(WS-PLAYER-IDX) TO PLAYER2-NAME
+               MOVE "Y" TO WS-PLAYER-FOUND-SW
+           END-IF
+       END-PERFORM.
+
+       GET-BEST-OF.
+       MOVE "N" TO WS-VALID-CHOICE-SW.
+       PERFORM UNTIL WS-VALID-CHOICE-SW = "Y"
+           DISPLAY "Best-of how many rounds? (3 or 5)"
+           ACCEPT WS-BEST-OF
+           IF WS-BEST-OF = 3 OR WS-BEST-OF = 5
+               MOVE "Y" TO WS-VALID-CHOICE-SW
+           ELSE
+               DISPLAY "Invalid entry. Enter 3 or 5."
+           END-IF
+       END-PERFORM.
+       COMPUTE WS-MAJORITY = (WS-BEST-OF / 2) + 1.
+
+       PLAY-ROUND.
+       ADD 1 TO WS-ROUND-NO
+       DISPLAY "--- Round " WS-ROUND-NO " (best of " WS-BEST-OF ") ---"
+       PERFORM GET-CHOICE1
+       PERFORM GET-CHOICE2
        PERFORM COMPARE
 
        DISPLAY RESULT
 
-       STOP RUN.
+       PERFORM WRITE-MATCH-HISTORY
+       PERFORM WRITE-AUDIT-LOG
+
+       IF RESULT = "Player1 Wins!"
+           ADD 1 TO SCORE1
+       ELSE IF RESULT = "Player2 Wins!"
+           ADD 1 TO SCORE2
+       END-IF.
+
+       IF SCORE1 = WS-MAJORITY OR SCORE2 = WS-MAJORITY
+           MOVE "Y" TO WS-MATCH-OVER-SW
+       END-IF.
+
+       GET-CHOICE1.
+       MOVE "N" TO WS-VALID-CHOICE-SW.
+       PERFORM UNTIL WS-VALID-CHOICE-SW = "Y"
+           IF WS-GAME-MODE = "3"
+               DISPLAY "Player1, please select your choice: (R P OR S)"
+           ELSE
+               DISPLAY "Player1, select: R P S L(izard) OR V(Spock)"
+           END-IF
+           ACCEPT CHOICE1
+           MOVE CHOICE1 TO WS-SEARCH-WINNER
+           PERFORM IS-VALID-CHOICE-FOR-MODE
+           IF WS-PAIR-FOUND-SW = "Y"
+               MOVE "Y" TO WS-VALID-CHOICE-SW
+           ELSE
+               DISPLAY "Invalid choice '" CHOICE1 "'."
+           END-IF
+       END-PERFORM.
+
+       GET-CHOICE2.
+       MOVE "N" TO WS-VALID-CHOICE-SW.
+       PERFORM UNTIL WS-VALID-CHOICE-SW = "Y"
+           IF WS-GAME-MODE = "3"
+               DISPLAY "Player2, please select your choice: (R P OR S)"
+           ELSE
+               DISPLAY "Player2, select: R P S L(izard) OR V(Spock)"
+           END-IF
+           ACCEPT CHOICE2
+           MOVE CHOICE2 TO WS-SEARCH-WINNER
+           PERFORM IS-VALID-CHOICE-FOR-MODE
+           IF WS-PAIR-FOUND-SW = "Y"
+               MOVE "Y" TO WS-VALID-CHOICE-SW
+           ELSE
+               DISPLAY "Invalid choice '" CHOICE2 "'."
+           END-IF
+       END-PERFORM.
+
+       IS-VALID-CHOICE-FOR-MODE.
+      *    A choice is valid for the active ruleset if it appears as
+      *    a winner or loser somewhere in RULE-TABLE.
+       MOVE "N" TO WS-PAIR-FOUND-SW.
+       PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > WS-RULE-COUNT
+           IF RT-WINNER(WS-RULE-IDX) = WS-SEARCH-WINNER
+                   OR RT-LOSER(WS-RULE-IDX) = WS-SEARCH-WINNER
+               MOVE "Y" TO WS-PAIR-FOUND-SW
+           END-IF
+       END-PERFORM.
 
        COMPARE.
-       IF CHOICE1 = "R" AND CHOICE2 = "P"
-       MOVE "Player2 Wins!" TO RESULT
-       ELSE IF CHOICE1 = "P" AND CHOICE2 = "R"
-       MOVE "Player1 Wins!" TO RESULT
-       ELSE IF CHOICE1 = "R" AND CHOICE2 = "S"
-       MOVE "Player1 Wins!" TO RESULT
-       ELSE IF CHOICE1 = "S" AND CHOICE2 = "R"
-       MOVE "Player2 Wins!" TO RESULT
-       ELSE IF CHOICE1 = "P" AND CHOICE2 = "S"
-       MOVE "Player2 Wins!" TO RESULT
-       ELSE IF CHOICE1 = "S" AND CHOICE2 = "P"
-       MOVE "Player1 Wins!" TO RESULT
+       IF CHOICE1 = CHOICE2
+           MOVE "Draw!" TO RESULT
+       ELSE
+           MOVE CHOICE1 TO WS-SEARCH-WINNER
+           MOVE CHOICE2 TO WS-SEARCH-LOSER
+           PERFORM FIND-RULE
+           IF WS-PAIR-FOUND-SW = "Y"
+               MOVE "Player1 Wins!" TO RESULT
+           ELSE
+               MOVE CHOICE2 TO WS-SEARCH-WINNER
+               MOVE CHOICE1 TO WS-SEARCH-LOSER
+               PERFORM FIND-RULE
+               IF WS-PAIR-FOUND-SW = "Y"
+                   MOVE "Player2 Wins!" TO RESULT
+               ELSE
+                   MOVE "Draw!" TO RESULT
+               END-IF
+           END-IF
+       END-IF.
+
+       FIND-RULE.
+       MOVE "N" TO WS-PAIR-FOUND-SW.
+       PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > WS-RULE-COUNT
+           IF RT-WINNER(WS-RULE-IDX) = WS-SEARCH-WINNER
+                   AND RT-LOSER(WS-RULE-IDX) = WS-SEARCH-LOSER
+               MOVE "Y" TO WS-PAIR-FOUND-SW
+           END-IF
+       END-PERFORM.
+
+       WRITE-MATCH-HISTORY.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+       ADD 1 TO WS-SEQ-NO.
+       MOVE WS-CURRENT-DATE-TIME(1:8)  TO MH-DATE.
+       MOVE WS-CURRENT-DATE-TIME(9:6)  TO MH-TIME.
+       MOVE WS-SEQ-NO                 TO MH-SEQ-NO.
+       MOVE "R"             TO MH-RECORD-TYPE.
+       MOVE PLAYER1         TO MH-PLAYER1.
+       MOVE PLAYER2         TO MH-PLAYER2.
+       MOVE CHOICE1         TO MH-CHOICE1.
+       MOVE CHOICE2         TO MH-CHOICE2.
+       MOVE RESULT          TO MH-RESULT.
+       WRITE MATCH-HISTORY-RECORD.
+
+       WRITE-AUDIT-LOG.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+       ADD 1 TO WS-AUDIT-SEQ-NO.
+       MOVE WS-CURRENT-DATE-TIME(1:8) TO AL-DATE.
+       MOVE WS-CURRENT-DATE-TIME(9:6) TO AL-TIME.
+       MOVE WS-AUDIT-SEQ-NO           TO AL-SEQ-NO.
+       MOVE WS-OPERATOR-ID  TO AL-OPERATOR-ID.
+       MOVE WS-TERMINAL-ID  TO AL-TERMINAL-ID.
+       MOVE PLAYER1         TO AL-PLAYER1.
+       MOVE PLAYER2         TO AL-PLAYER2.
+       MOVE CHOICE1         TO AL-CHOICE1.
+       MOVE CHOICE2         TO AL-CHOICE2.
+       MOVE RESULT          TO AL-RESULT.
+       WRITE AUDIT-LOG-RECORD.
+
+       WRITE-MATCH-SUMMARY.
+      *    WS-MATCH-RESULT is the friendly "wins the match N-M" line
+      *    for the operator's screen; MH-RESULT stores the same
+      *    "Player1 Wins!"/"Player2 Wins!" vocabulary as an "R" round
+      *    record and JOKENBAT's "M" record, so JOKENREP can tally
+      *    match wins/losses with the same EVALUATE it uses for
+      *    rounds instead of parsing a display string.
+       IF SCORE1 > SCORE2
+           STRING PLAYER1 DELIMITED BY SPACE
+                  " wins the match " DELIMITED BY SIZE
+                  SCORE1 DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  SCORE2 DELIMITED BY SIZE
+                  INTO WS-MATCH-RESULT
+           END-STRING
+           MOVE "Player1 Wins!" TO WS-MATCH-WINNER
        ELSE
-       MOVE "Draw!" TO RESULT
+           STRING PLAYER2 DELIMITED BY SPACE
+                  " wins the match " DELIMITED BY SIZE
+                  SCORE2 DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  SCORE1 DELIMITED BY SIZE
+                  INTO WS-MATCH-RESULT
+           END-STRING
+           MOVE "Player2 Wins!" TO WS-MATCH-WINNER
        END-IF.
+       DISPLAY WS-MATCH-RESULT.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+       ADD 1 TO WS-SEQ-NO.
+       MOVE WS-CURRENT-DATE-TIME(1:8)  TO MH-DATE.
+       MOVE WS-CURRENT-DATE-TIME(9:6)  TO MH-TIME.
+       MOVE WS-SEQ-NO                 TO MH-SEQ-NO.
+       MOVE "M"             TO MH-RECORD-TYPE.
+       MOVE PLAYER1         TO MH-PLAYER1.
+       MOVE PLAYER2         TO MH-PLAYER2.
+       MOVE SPACES          TO MH-CHOICE1.
+       MOVE SPACES          TO MH-CHOICE2.
+       MOVE WS-MATCH-WINNER TO MH-RESULT.
+       WRITE MATCH-HISTORY-RECORD.
        END PROGRAM JOKENPO.
