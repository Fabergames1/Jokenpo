@@ -0,0 +1,261 @@
+      ******************************************************************
+      * Author: FABRICIO PERRONE
+      * Date: 16/02/2023
+      * Purpose: Study
+      * Tectonics: cobc
+      * Reads MATCHHIST.DAT (written by JOKENPO) and prints a ranked
+      * end-of-night leaderboard: wins, losses, draws and win % per
+      * player.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOKENREP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATCHHIST ASSIGN TO "MATCHHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATCHHIST-STATUS.
+           SELECT PLAYERMST ASSIGN TO "PLAYERMST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PLAYERMST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATCHHIST.
+           COPY MATCHREC.
+       FD  PLAYERMST.
+           COPY PLAYERREC.
+       WORKING-STORAGE SECTION.
+       01 WS-PLAYERMST-STATUS PIC X(2) VALUE "00".
+       01 WS-PLAYER-EOF       PIC X(1) VALUE "N".
+       01 WS-PLAYER-COUNT     PIC 9(4) VALUE 0.
+       01 WS-PLAYER-IDX       PIC 9(4) VALUE 0.
+       01 PLAYER-NAME-TABLE.
+           05 PN-ENTRY OCCURS 200 TIMES.
+               10 PN-TBL-ID   PIC X(6).
+               10 PN-TBL-NAME PIC X(20).
+       01 WS-MATCHHIST-STATUS PIC X(2) VALUE "00".
+       01 WS-EOF              PIC X(1) VALUE "N".
+       01 WS-SEARCH-NAME      PIC X(10).
+       01 WS-RESOLVED-NAME    PIC X(20).
+       01 WS-FOUND-SW         PIC X(1) VALUE "N".
+       01 WS-LAST-FOUND-IDX   PIC 9(4) VALUE 0.
+       01 WS-FOUND-IDX1       PIC 9(4) VALUE 0.
+       01 WS-FOUND-IDX2       PIC 9(4) VALUE 0.
+       01 WS-I                PIC 9(4) VALUE 0.
+       01 WS-J                PIC 9(4) VALUE 0.
+       01 WS-TABLE-COUNT      PIC 9(4) VALUE 0.
+       01 WS-TOTAL-GAMES      PIC 9(4) VALUE 0.
+       01 WS-WIN-PCT          PIC 999V99 VALUE 0.
+       01 WS-WIN-PCT-DISP     PIC ZZ9.99 VALUE 0.
+       01 WS-RANK             PIC 9(3) VALUE 0.
+       01 PLAYER-TABLE.
+           05 PLAYER-ENTRY OCCURS 50 TIMES.
+               10 PT-NAME     PIC X(10).
+               10 PT-DISPNAME PIC X(20).
+               10 PT-WINS     PIC 9(4) VALUE 0.
+               10 PT-LOSSES   PIC 9(4) VALUE 0.
+               10 PT-DRAWS    PIC 9(4) VALUE 0.
+               10 PT-MWINS    PIC 9(4) VALUE 0.
+               10 PT-MLOSSES  PIC 9(4) VALUE 0.
+               10 PT-MDRAWS   PIC 9(4) VALUE 0.
+       01 WS-SWAP-ENTRY.
+           05 SW-NAME         PIC X(10).
+           05 SW-DISPNAME     PIC X(20).
+           05 SW-WINS         PIC 9(4).
+           05 SW-LOSSES       PIC 9(4).
+           05 SW-DRAWS        PIC 9(4).
+           05 SW-MWINS        PIC 9(4).
+           05 SW-MLOSSES      PIC 9(4).
+           05 SW-MDRAWS       PIC 9(4).
+       01 WS-RANK-LINE        PIC X(90).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+       PERFORM LOAD-PLAYER-MASTER.
+
+       OPEN INPUT MATCHHIST.
+       IF WS-MATCHHIST-STATUS = "35"
+           DISPLAY "No match history found, nothing to report."
+           STOP RUN
+       END-IF.
+
+       PERFORM UNTIL WS-EOF = "Y"
+           READ MATCHHIST
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END PERFORM PROCESS-HISTORY-RECORD
+           END-READ
+       END-PERFORM.
+
+       CLOSE MATCHHIST.
+
+       IF WS-TABLE-COUNT = 0
+           DISPLAY "No rounds recorded, nothing to report."
+           STOP RUN
+       END-IF.
+
+       PERFORM SORT-LEADERBOARD.
+       PERFORM PRINT-LEADERBOARD.
+
+       STOP RUN.
+
+       LOAD-PLAYER-MASTER.
+       OPEN INPUT PLAYERMST.
+       IF WS-PLAYERMST-STATUS = "35"
+           DISPLAY "No player master found; leaderboard will show IDs."
+       ELSE
+           PERFORM UNTIL WS-PLAYER-EOF = "Y"
+               READ PLAYERMST
+                   AT END MOVE "Y" TO WS-PLAYER-EOF
+                   NOT AT END PERFORM ADD-PLAYER-TO-NAME-TABLE
+               END-READ
+           END-PERFORM
+           CLOSE PLAYERMST
+       END-IF.
+
+       ADD-PLAYER-TO-NAME-TABLE.
+       IF WS-PLAYER-COUNT >= 200
+           DISPLAY "PLAYERMST.DAT has more than 200 players - "
+               "PLAYER-NAME-TABLE is full."
+           CLOSE PLAYERMST
+           STOP RUN
+       END-IF.
+       ADD 1 TO WS-PLAYER-COUNT.
+       MOVE PM-PLAYER-ID   TO PN-TBL-ID(WS-PLAYER-COUNT).
+       MOVE PM-PLAYER-NAME TO PN-TBL-NAME(WS-PLAYER-COUNT).
+
+       RESOLVE-PLAYER-NAME.
+      *    WS-SEARCH-NAME in, WS-RESOLVED-NAME out; falls back to the
+      *    raw ID when the player isn't on the master file (e.g. a
+      *    name recorded before req005 or a batch bracket entry).
+       MOVE WS-SEARCH-NAME TO WS-RESOLVED-NAME.
+       PERFORM VARYING WS-PLAYER-IDX FROM 1 BY 1
+               UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT
+           IF PN-TBL-ID(WS-PLAYER-IDX) = WS-SEARCH-NAME
+               MOVE PN-TBL-NAME(WS-PLAYER-IDX) TO WS-RESOLVED-NAME
+           END-IF
+       END-PERFORM.
+
+       PROCESS-HISTORY-RECORD.
+      *    "R" = one round of a best-of-N match (tallied into the
+      *    round columns); "M" = the decided match itself, one record
+      *    per match win/loss/draw regardless of how many rounds it
+      *    took (tallied into the match columns the leaderboard ranks
+      *    on, since that's what actually gets a prize).
+       IF MH-RECORD-TYPE = "R" OR MH-RECORD-TYPE = "M"
+           MOVE MH-PLAYER1 TO WS-SEARCH-NAME
+           PERFORM FIND-OR-ADD-PLAYER
+           MOVE WS-LAST-FOUND-IDX TO WS-FOUND-IDX1
+           MOVE MH-PLAYER2 TO WS-SEARCH-NAME
+           PERFORM FIND-OR-ADD-PLAYER
+           MOVE WS-LAST-FOUND-IDX TO WS-FOUND-IDX2
+       END-IF.
+      *    PT-NAME(WS-FOUND-IDX1) is Player1, PT-NAME(WS-FOUND-IDX2) is
+      *    Player2
+       IF MH-RECORD-TYPE = "R"
+           EVALUATE MH-RESULT
+               WHEN "Player1 Wins!"
+                   ADD 1 TO PT-WINS(WS-FOUND-IDX1)
+                   ADD 1 TO PT-LOSSES(WS-FOUND-IDX2)
+               WHEN "Player2 Wins!"
+                   ADD 1 TO PT-WINS(WS-FOUND-IDX2)
+                   ADD 1 TO PT-LOSSES(WS-FOUND-IDX1)
+               WHEN "Draw!"
+                   ADD 1 TO PT-DRAWS(WS-FOUND-IDX1)
+                   ADD 1 TO PT-DRAWS(WS-FOUND-IDX2)
+           END-EVALUATE
+       END-IF.
+       IF MH-RECORD-TYPE = "M"
+           EVALUATE MH-RESULT
+               WHEN "Player1 Wins!"
+                   ADD 1 TO PT-MWINS(WS-FOUND-IDX1)
+                   ADD 1 TO PT-MLOSSES(WS-FOUND-IDX2)
+               WHEN "Player2 Wins!"
+                   ADD 1 TO PT-MWINS(WS-FOUND-IDX2)
+                   ADD 1 TO PT-MLOSSES(WS-FOUND-IDX1)
+               WHEN "Draw!"
+                   ADD 1 TO PT-MDRAWS(WS-FOUND-IDX1)
+                   ADD 1 TO PT-MDRAWS(WS-FOUND-IDX2)
+           END-EVALUATE
+       END-IF.
+
+       FIND-OR-ADD-PLAYER.
+       MOVE "N" TO WS-FOUND-SW.
+       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TABLE-COUNT
+           IF PT-NAME(WS-I) = WS-SEARCH-NAME
+               MOVE WS-I TO WS-LAST-FOUND-IDX
+               MOVE "Y" TO WS-FOUND-SW
+           END-IF
+       END-PERFORM.
+       IF WS-FOUND-SW = "N"
+           IF WS-TABLE-COUNT >= 50
+               DISPLAY "MATCHHIST.DAT has more than 50 distinct "
+                   "players - PLAYER-TABLE is full."
+               CLOSE MATCHHIST
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-TABLE-COUNT
+           MOVE WS-SEARCH-NAME TO PT-NAME(WS-TABLE-COUNT)
+           PERFORM RESOLVE-PLAYER-NAME
+           MOVE WS-RESOLVED-NAME TO PT-DISPNAME(WS-TABLE-COUNT)
+           MOVE WS-TABLE-COUNT TO WS-LAST-FOUND-IDX
+       END-IF.
+
+       SORT-LEADERBOARD.
+      *    Simple bubble sort, descending by wins, highest table size
+      *    in this program is small (one game night of players).
+       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TABLE-COUNT - 1
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-TABLE-COUNT - WS-I
+               IF PT-MWINS(WS-J) < PT-MWINS(WS-J + 1)
+                   MOVE PLAYER-ENTRY(WS-J)     TO WS-SWAP-ENTRY
+                   MOVE PLAYER-ENTRY(WS-J + 1) TO PLAYER-ENTRY(WS-J)
+                   MOVE WS-SWAP-ENTRY          TO PLAYER-ENTRY(WS-J + 1)
+               END-IF
+           END-PERFORM
+       END-PERFORM.
+
+       PRINT-LEADERBOARD.
+      *    MATCH W/L/D is what decides a prize (one match can span
+      *    several rounds, or be a single decisive batch-bracket
+      *    pairing); ROUND W/L/D is the round-by-round detail kept
+      *    alongside it. Ranked by match wins.
+       DISPLAY "====================================================".
+       DISPLAY "              JOKENPO END-OF-NIGHT LEADERBOARD".
+       DISPLAY "====================================================".
+       DISPLAY "RANK PLAYER               MWIN MLOSS MDRAW"
+               "  WINS LOSSES DRAWS  WIN PCT".
+       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TABLE-COUNT
+           MOVE 0 TO WS-TOTAL-GAMES
+           COMPUTE WS-TOTAL-GAMES =
+               PT-MWINS(WS-I) + PT-MLOSSES(WS-I) + PT-MDRAWS(WS-I)
+           IF WS-TOTAL-GAMES > 0
+               COMPUTE WS-WIN-PCT ROUNDED =
+                   (PT-MWINS(WS-I) * 100) / WS-TOTAL-GAMES
+           ELSE
+               MOVE 0 TO WS-WIN-PCT
+           END-IF
+           MOVE WS-WIN-PCT TO WS-WIN-PCT-DISP
+           COMPUTE WS-RANK = WS-I
+           MOVE SPACES TO WS-RANK-LINE
+           STRING WS-RANK          DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  PT-DISPNAME(WS-I) DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  PT-MWINS(WS-I)   DELIMITED BY SIZE
+                  "   "            DELIMITED BY SIZE
+                  PT-MLOSSES(WS-I) DELIMITED BY SIZE
+                  "   "            DELIMITED BY SIZE
+                  PT-MDRAWS(WS-I)  DELIMITED BY SIZE
+                  "   "            DELIMITED BY SIZE
+                  PT-WINS(WS-I)    DELIMITED BY SIZE
+                  "   "            DELIMITED BY SIZE
+                  PT-LOSSES(WS-I)  DELIMITED BY SIZE
+                  "   "            DELIMITED BY SIZE
+                  PT-DRAWS(WS-I)   DELIMITED BY SIZE
+                  "   "            DELIMITED BY SIZE
+                  WS-WIN-PCT-DISP  DELIMITED BY SIZE
+                  "%"              DELIMITED BY SIZE
+                  INTO WS-RANK-LINE
+           END-STRING
+           DISPLAY WS-RANK-LINE
+       END-PERFORM.
+       END PROGRAM JOKENREP.
